@@ -0,0 +1,13 @@
+      *    PRODUCT_RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT READ OR
+      *    WRITE INVENTORY-FILE, SO THE RECORD LAYOUT STAYS IN SYNC.
+      *    PRODUCT-KEY (PRODUCT-ID + WAREHOUSE-CODE) IS THE RECORD KEY,
+      *    SINCE THE SAME PRODUCT-ID IS NOW STOCKED AT MORE THAN ONE
+      *    WAREHOUSE; PRODUCT-ID ALONE IS AN ALTERNATE KEY WITH
+      *    DUPLICATES FOR LOOKUPS THAT DO NOT CARE WHICH SITE.
+       01 PRODUCT_RECORD.
+           05 PRODUCT-KEY.
+               10 PRODUCT-ID PIC 9(5).
+               10 WAREHOUSE-CODE PIC x(5).
+           05 PRODUCT-NAME PIC x(15).
+           05 PRODUCT-QUANTITY PIC 9(4).
+           05 PRODUCT-PRICE PIC 9(5)V99.

@@ -0,0 +1,9 @@
+      *    INVENTORY-FILE SELECT CLAUSE - SHARED BY ALL PROGRAMS THAT
+      *    OPEN INVENTORY-FILE, SO THE FILE ORGANIZATION STAYS IN SYNC.
+           SELECT INVENTORY-FILE ASSIGN TO
+           "/home/lubu/cobol/CobolIventory/data/inventory.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRODUCT-KEY
+           ALTERNATE RECORD KEY IS PRODUCT-ID WITH DUPLICATES
+           FILE STATUS IS INVENTORY-STATUS.

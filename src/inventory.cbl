@@ -6,26 +6,62 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INVENTORY-FILE ASSIGN TO 
-           "/home/lubu/cobol/CobolIventory/data/inventory.dat" 
-           ORGANIZATION IS SEQUENTIAL.
+           COPY invsel.
+
+           SELECT AUDIT-FILE ASSIGN TO
+           "/home/lubu/cobol/CobolIventory/data/audit.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO
+           "/home/lubu/cobol/CobolIventory/data/inventory_export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INVENTORY-FILE.
-       01 PRODUCT_RECORD.
-           05 PRODUCT-ID PIC 9(5).
-           05 PRODUCT-NAME PIC x(15).
-           05 PRODUCT-QUANTITY PIC 9(4).
-           05 PRODUCT-PRICE PIC 9(5)V99.
-       
+           COPY invrec.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-PRODUCT-ID PIC 9(5).
+           05 AUDIT-WAREHOUSE-CODE PIC x(5).
+           05 AUDIT-OLD-QUANTITY PIC 9(4).
+           05 AUDIT-NEW-QUANTITY PIC 9(4).
+           05 AUDIT-DATE PIC 9(8).
+           05 AUDIT-TIME PIC 9(8).
+
+       FD CSV-FILE.
+       01 CSV-RECORD PIC x(60).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC x(1).
        01 USER-CHOICE PIC 9(1).
        01 SEARCH-ID-PRODUCT PIC 9(5).
        01 FOUND PIC 9(1).
+       01 INVENTORY-STATUS PIC x(2).
+       01 AUDIT-STATUS PIC x(2).
+       01 CSV-STATUS PIC x(2).
 
        01 NEW-QUANTITY PIC 9(4).
+       01 OLD-QUANTITY PIC 9(4).
+       01 REORDER-THRESHOLD PIC 9(4).
+       01 EXTENDED-VALUE PIC 9(9)V99.
+       01 GRAND-TOTAL PIC 9(11)V99.
+
+       01 FILTER-WAREHOUSE-CODE PIC x(5).
+       01 UPDATE-WAREHOUSE-CODE PIC x(5).
+       01 SEARCH-MODE PIC 9(1).
+       01 SEARCH-NAME-TEXT PIC x(15).
+       01 SEARCH-NAME-LEN PIC 9(2).
+       01 TRAILING-SPACE-COUNT PIC 9(2).
+       01 NAME-MATCH-COUNT PIC 9(3).
+       01 LOW-PRICE PIC 9(5)V99.
+       01 HIGH-PRICE PIC 9(5)V99.
+       01 MATCH-COUNT PIC 9(5).
+       01 CSV-PRICE PIC 9(5).99.
+       01 VALUE-OVERFLOW-FLAG PIC 9(1).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -33,30 +69,39 @@
            STOP RUN.
 
        SELECT-MENU.
-           PERFORM until USER-CHOICE = 5
+           PERFORM until USER-CHOICE = 8
                DISPLAY "============================================"
                DISPLAY "            --- SELECT MENU ---             "
                DISPLAY "============================================"
-          
+
                DISPLAY '1. View Inventory'
                DISPLAY '2. Update Stock'
                DISPLAY '3. Search Product'
                DISPLAY '4. Add Product'
-               DISPLAY '5. Exit'
+               DISPLAY '5. Delete Product'
+               DISPLAY '6. Low-Stock Reorder Report'
+               DISPLAY '7. Export to CSV'
+               DISPLAY '8. Exit'
                DISPLAY 'Enter your choice : ' WITH NO ADVANCING
                ACCEPT USER-CHOICE
-       
+
                EVALUATE USER-CHOICE
                    WHEN 1 PERFORM VIEW-INVENTORY
 
                    WHEN 2 PERFORM UPDATE-STOCK
 
                    WHEN 3 PERFORM SEARCH-PRODUCT
-                      
+
                    WHEN 4 PERFORM ADD-PRODUCT
-       
-                   WHEN 5 PERFORM EXIT-INVENTORY
-       
+
+                   WHEN 5 PERFORM DELETE-PRODUCT
+
+                   WHEN 6 PERFORM LOW-STOCK-REPORT
+
+                   WHEN 7 PERFORM EXPORT-TO-CSV
+
+                   WHEN 8 PERFORM EXIT-INVENTORY
+
                    WHEN OTHER DISPLAY 'Invalid option.'
            END-PERFORM.
        
@@ -64,22 +109,116 @@
            DISPLAY "============================================".
            DISPLAY "              --- INVENTORY ---             ".
            DISPLAY "============================================".
-      *    PRODUCT-ID | PRODUCT-NAME | QUANTITY | PRICE
+           DISPLAY "Warehouse code to filter on (blank for all) : "
+               WITH NO ADVANCING.
+           ACCEPT FILTER-WAREHOUSE-CODE.
+
+      *    PRODUCT-ID | PRODUCT-NAME | QUANTITY | PRICE | EXT VALUE
+      *    | WAREHOUSE-CODE
+           MOVE 0 TO GRAND-TOTAL.
            OPEN INPUT INVENTORY-FILE.
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ INVENTORY-FILE INTO PRODUCT_RECORD
                    AT END MOVE 'Y' TO EOF-FLAG
                END-READ
                IF EOF-FLAG NOT = 'Y'
-                   DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE 
-                   PRODUCT-QUANTITY SPACE PRODUCT-PRICE
+                   AND (FILTER-WAREHOUSE-CODE = SPACES
+                     OR FILTER-WAREHOUSE-CODE = WAREHOUSE-CODE)
+                   MOVE 0 TO VALUE-OVERFLOW-FLAG
+                   COMPUTE EXTENDED-VALUE =
+                       PRODUCT-QUANTITY * PRODUCT-PRICE
+                       ON SIZE ERROR
+                           MOVE 1 TO VALUE-OVERFLOW-FLAG
+                           DISPLAY "Extended value overflow for ID "
+                               PRODUCT-ID SPACE "- omitted from total."
+                   END-COMPUTE
+                   IF VALUE-OVERFLOW-FLAG = 0
+                       ADD EXTENDED-VALUE TO GRAND-TOTAL
+                           ON SIZE ERROR
+                               DISPLAY "Grand total overflow - value "
+                                   "for ID " PRODUCT-ID SPACE
+                                   "omitted from running total."
+                       END-ADD
+                   END-IF
+                   DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE
+                   PRODUCT-QUANTITY SPACE PRODUCT-PRICE SPACE
+                   EXTENDED-VALUE SPACE WAREHOUSE-CODE
                END-IF
            END-PERFORM.
-           
+
+           DISPLAY "--------------------------------------------".
+           DISPLAY "Grand total inventory value : " GRAND-TOTAL.
+
            MOVE 'N' TO EOF-FLAG.
            CLOSE INVENTORY-FILE.
         
 
+       LOW-STOCK-REPORT.
+           DISPLAY "============================================".
+           DISPLAY "         --- LOW-STOCK REORDER REPORT ---   ".
+           DISPLAY "============================================".
+
+           DISPLAY "Reorder at or below what quantity : "
+               WITH NO ADVANCING.
+           ACCEPT REORDER-THRESHOLD.
+
+      *    PRODUCT-ID | PRODUCT-NAME | QUANTITY | WAREHOUSE-CODE
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INVENTORY-FILE INTO PRODUCT_RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   IF PRODUCT-QUANTITY <= REORDER-THRESHOLD
+                       DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE
+                       PRODUCT-QUANTITY SPACE WAREHOUSE-CODE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO EOF-FLAG.
+           CLOSE INVENTORY-FILE.
+
+       EXPORT-TO-CSV.
+           DISPLAY "============================================".
+           DISPLAY "            --- EXPORT TO CSV ---           ".
+           DISPLAY "============================================".
+
+           OPEN INPUT INVENTORY-FILE.
+           OPEN OUTPUT CSV-FILE.
+
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INVENTORY-FILE INTO PRODUCT_RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   PERFORM WRITE-CSV-RECORD
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO EOF-FLAG.
+           CLOSE INVENTORY-FILE.
+           CLOSE CSV-FILE.
+
+           DISPLAY "Export complete.".
+
+       WRITE-CSV-RECORD.
+           MOVE PRODUCT-PRICE TO CSV-PRICE.
+
+           STRING PRODUCT-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PRODUCT-NAME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PRODUCT-QUANTITY DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-PRICE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WAREHOUSE-CODE DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING.
+
+           WRITE CSV-RECORD.
+
        UPDATE-STOCK.
            DISPLAY "============================================".
            DISPLAY "            --- UPDATE STOCK ---            ".
@@ -87,64 +226,222 @@
 
            DISPLAY "Please enter the ID PRODUCT : " WITH NO ADVANCING.
            ACCEPT SEARCH-ID-PRODUCT.
+           DISPLAY "Enter the warehouse code : " WITH NO ADVANCING.
+           ACCEPT UPDATE-WAREHOUSE-CODE.
            DISPLAY "Enter the new stock : " WITH NO ADVANCING.
            ACCEPT NEW-QUANTITY.
-           
+
            MOVE 0 TO FOUND.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           MOVE UPDATE-WAREHOUSE-CODE TO WAREHOUSE-CODE.
 
-           OPEN INPUT INVENTORY-FILE.
-           PERFORM UNTIL EOF-FLAG = 'Y' OR FOUND = 1
-               READ INVENTORY-FILE INTO PRODUCT_RECORD
-                   AT END MOVE 'Y' TO EOF-FLAG
-               END-READ
-               
-               IF SEARCH-ID-PRODUCT = PRODUCT-ID
+           OPEN I-O INVENTORY-FILE.
+           READ INVENTORY-FILE
+               INVALID KEY
+                   PERFORM UPDATE-STOCK-CHECK-OTHER-SITES
+               NOT INVALID KEY
+                   MOVE PRODUCT-QUANTITY TO OLD-QUANTITY
                    MOVE NEW-QUANTITY TO PRODUCT-QUANTITY
+                   REWRITE PRODUCT_RECORD
                    MOVE 1 TO FOUND
-                   DISPLAY "Stock has been updated"
-               END-IF
-           
-           END-PERFORM.
+                   DISPLAY "Stock has been updated for warehouse "
+                       WAREHOUSE-CODE
+           END-READ.
+
+           CLOSE INVENTORY-FILE.
 
-           IF FOUND = 0
-               DISPLAY "The ID product is invalid."
+           IF FOUND = 1
+               PERFORM WRITE-AUDIT-RECORD
            END-IF.
 
-           CLOSE INVENTORY-FILE.
-       
+       UPDATE-STOCK-CHECK-OTHER-SITES.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           START INVENTORY-FILE KEY IS = PRODUCT-ID
+               INVALID KEY
+                   DISPLAY "The ID product is invalid."
+               NOT INVALID KEY
+                   DISPLAY "Warehouse code does not match "
+                       "record; update aborted."
+           END-START.
 
        SEARCH-PRODUCT.
            DISPLAY "============================================".
            DISPLAY "            --- SEARCH PRODUCT ---          ".
            DISPLAY "============================================".
 
+           DISPLAY "1. Search by product ID".
+           DISPLAY "2. Search by name / price range".
+           DISPLAY "Enter your choice : " WITH NO ADVANCING.
+           ACCEPT SEARCH-MODE.
+
+           EVALUATE SEARCH-MODE
+               WHEN 1 PERFORM SEARCH-BY-ID
+               WHEN 2 PERFORM SEARCH-BY-NAME-OR-PRICE
+               WHEN OTHER DISPLAY 'Invalid option.'
+           END-EVALUATE.
+
+       SEARCH-BY-ID.
            DISPLAY "Please enter the ID PRODUCT : " WITH NO ADVANCING.
            ACCEPT SEARCH-ID-PRODUCT.
+           DISPLAY "Warehouse code to filter on (blank for all) : "
+               WITH NO ADVANCING.
+           ACCEPT FILTER-WAREHOUSE-CODE.
 
-           MOVE 0 TO FOUND. 
+           MOVE 0 TO FOUND.
+           MOVE 'N' TO EOF-FLAG.
 
            OPEN INPUT INVENTORY-FILE.
-           PERFORM UNTIL EOF-FLAG = 'Y' OR FOUND = 1
-               READ INVENTORY-FILE INTO PRODUCT_RECORD
+
+           IF FILTER-WAREHOUSE-CODE = SPACES
+               PERFORM SEARCH-BY-ID-ALL-SITES
+           ELSE
+               MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID
+               MOVE FILTER-WAREHOUSE-CODE TO WAREHOUSE-CODE
+               READ INVENTORY-FILE
+                   INVALID KEY
+                       PERFORM SEARCH-BY-ID-CHECK-OTHER-SITES
+                   NOT INVALID KEY
+                       DISPLAY "Found :"
+                       DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE
+                       PRODUCT-QUANTITY SPACE PRODUCT-PRICE SPACE
+                       WAREHOUSE-CODE
+                       MOVE 1 TO FOUND
+               END-READ
+           END-IF.
+
+           CLOSE INVENTORY-FILE.
+
+       SEARCH-BY-ID-CHECK-OTHER-SITES.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           START INVENTORY-FILE KEY IS = PRODUCT-ID
+               INVALID KEY
+                   DISPLAY "The ID product is invalid."
+               NOT INVALID KEY
+                   DISPLAY "Product exists, but not at that "
+                       "warehouse."
+           END-START.
+
+       SEARCH-BY-ID-ALL-SITES.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           START INVENTORY-FILE KEY IS = PRODUCT-ID
+               INVALID KEY
+                   DISPLAY "The ID product is invalid."
+                   MOVE 'Y' TO EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INVENTORY-FILE NEXT RECORD
                    AT END MOVE 'Y' TO EOF-FLAG
                END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   IF PRODUCT-ID = SEARCH-ID-PRODUCT
+                       DISPLAY "Found :"
+                       DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE
+                       PRODUCT-QUANTITY SPACE PRODUCT-PRICE SPACE
+                       WAREHOUSE-CODE
+                       MOVE 1 TO FOUND
+                   ELSE
+                       MOVE 'Y' TO EOF-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
 
-               IF SEARCH-ID-PRODUCT = PRODUCT-ID
-                   DISPLAY "Found :"
-                   DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE 
-                   PRODUCT-QUANTITY SPACE PRODUCT-PRICE
-                   MOVE 1 TO FOUND
+           MOVE 'N' TO EOF-FLAG.
 
+       SEARCH-BY-NAME-OR-PRICE.
+           DISPLAY "Enter partial product name (blank to skip) : "
+               WITH NO ADVANCING.
+           ACCEPT SEARCH-NAME-TEXT.
+           DISPLAY "Enter minimum price : " WITH NO ADVANCING.
+           ACCEPT LOW-PRICE.
+           DISPLAY "Enter maximum price : " WITH NO ADVANCING.
+           ACCEPT HIGH-PRICE.
+           DISPLAY "Warehouse code to filter on (blank for all) : "
+               WITH NO ADVANCING.
+           ACCEPT FILTER-WAREHOUSE-CODE.
+
+           IF HIGH-PRICE = 0
+               MOVE 99999.99 TO HIGH-PRICE
+           END-IF.
+
+           MOVE 0 TO MATCH-COUNT.
+           MOVE 0 TO TRAILING-SPACE-COUNT.
+           INSPECT SEARCH-NAME-TEXT TALLYING TRAILING-SPACE-COUNT
+               FOR TRAILING SPACE.
+           COMPUTE SEARCH-NAME-LEN = 15 - TRAILING-SPACE-COUNT.
+
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INVENTORY-FILE INTO PRODUCT_RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   PERFORM EVALUATE-NAME-PRICE-MATCH
                END-IF
-           
            END-PERFORM.
-           
-           IF FOUND = 0
-               DISPLAY "The ID product is invalid."
+
+           IF MATCH-COUNT = 0
+               DISPLAY "No matching products found."
            END-IF.
 
+           MOVE 'N' TO EOF-FLAG.
            CLOSE INVENTORY-FILE.
 
+       EVALUATE-NAME-PRICE-MATCH.
+           MOVE 1 TO NAME-MATCH-COUNT.
+           IF SEARCH-NAME-LEN > 0
+               MOVE 0 TO NAME-MATCH-COUNT
+               INSPECT PRODUCT-NAME TALLYING NAME-MATCH-COUNT
+                   FOR ALL SEARCH-NAME-TEXT(1:SEARCH-NAME-LEN)
+           END-IF.
+
+           IF NAME-MATCH-COUNT > 0
+               AND PRODUCT-PRICE >= LOW-PRICE
+               AND PRODUCT-PRICE <= HIGH-PRICE
+               AND (FILTER-WAREHOUSE-CODE = SPACES
+                 OR FILTER-WAREHOUSE-CODE = WAREHOUSE-CODE)
+               DISPLAY PRODUCT-ID SPACE PRODUCT-NAME SPACE
+               PRODUCT-QUANTITY SPACE PRODUCT-PRICE SPACE
+               WAREHOUSE-CODE
+               ADD 1 TO MATCH-COUNT
+           END-IF.
+
+       DELETE-PRODUCT.
+           DISPLAY "============================================".
+           DISPLAY "            --- DELETE PRODUCT ---          ".
+           DISPLAY "============================================".
+
+           DISPLAY "Please enter the ID PRODUCT : " WITH NO ADVANCING.
+           ACCEPT SEARCH-ID-PRODUCT.
+           DISPLAY "Enter the warehouse code : " WITH NO ADVANCING.
+           ACCEPT UPDATE-WAREHOUSE-CODE.
+
+           MOVE 0 TO FOUND.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           MOVE UPDATE-WAREHOUSE-CODE TO WAREHOUSE-CODE.
+
+           OPEN I-O INVENTORY-FILE.
+           READ INVENTORY-FILE
+               INVALID KEY
+                   PERFORM DELETE-PRODUCT-CHECK-OTHER-SITES
+               NOT INVALID KEY
+                   DELETE INVENTORY-FILE RECORD
+                   MOVE 1 TO FOUND
+                   DISPLAY "Product has been deleted"
+           END-READ.
+
+           CLOSE INVENTORY-FILE.
+
+       DELETE-PRODUCT-CHECK-OTHER-SITES.
+           MOVE SEARCH-ID-PRODUCT TO PRODUCT-ID.
+           START INVENTORY-FILE KEY IS = PRODUCT-ID
+               INVALID KEY
+                   DISPLAY "The ID product is invalid."
+               NOT INVALID KEY
+                   DISPLAY "Warehouse code does not match "
+                       "record; delete aborted."
+           END-START.
+
        ADD-PRODUCT.
            DISPLAY "============================================".
            DISPLAY "            --- ADD PRODUCT ---             ".
@@ -162,15 +459,68 @@
 
            DISPLAY 'Product price : ' WITH NO ADVANCING.
            ACCEPT PRODUCT-PRICE.
-               
-           PERFORM WRITE-PRODUCT.
+
+           DISPLAY 'Warehouse code : ' WITH NO ADVANCING.
+           ACCEPT WAREHOUSE-CODE.
+
+           IF PRODUCT-NAME = SPACES
+               DISPLAY "Product name cannot be blank."
+           ELSE
+               IF PRODUCT-PRICE = 0
+                   DISPLAY "Product price cannot be zero."
+               ELSE
+                   IF WAREHOUSE-CODE = SPACES
+                       DISPLAY "Warehouse code cannot be blank."
+                   ELSE
+                       MOVE 0 TO FOUND
+                       OPEN INPUT INVENTORY-FILE
+                       IF INVENTORY-STATUS NOT = "35"
+                           READ INVENTORY-FILE
+                               INVALID KEY MOVE 0 TO FOUND
+                               NOT INVALID KEY MOVE 1 TO FOUND
+                           END-READ
+                           CLOSE INVENTORY-FILE
+                       END-IF
+
+                       IF FOUND = 1
+                           DISPLAY "This product already exists at "
+                               "that warehouse."
+                       ELSE
+                           PERFORM WRITE-PRODUCT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
        WRITE-PRODUCT.
-           OPEN EXTEND INVENTORY-FILE.
-           WRITE PRODUCT_RECORD.
+           OPEN I-O INVENTORY-FILE.
+           IF INVENTORY-STATUS = "35"
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF.
+
+           WRITE PRODUCT_RECORD
+               INVALID KEY
+                   DISPLAY "This product already exists at "
+                       "that warehouse."
+           END-WRITE.
 
            CLOSE INVENTORY-FILE.
 
+       WRITE-AUDIT-RECORD.
+           MOVE SEARCH-ID-PRODUCT TO AUDIT-PRODUCT-ID.
+           MOVE UPDATE-WAREHOUSE-CODE TO AUDIT-WAREHOUSE-CODE.
+           MOVE OLD-QUANTITY TO AUDIT-OLD-QUANTITY.
+           MOVE NEW-QUANTITY TO AUDIT-NEW-QUANTITY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDIT-FILE.
+
 
        EXIT-INVENTORY.
            DISPLAY 'Closing the inventory...'.

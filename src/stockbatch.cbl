@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stockbatch.
+       AUTHOR. The Jade Emperor.
+       DATE-WRITTEN. 9 August 2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY invsel.
+
+           SELECT TRANSACTION-FILE ASSIGN TO
+           "/home/lubu/cobol/CobolIventory/data/stocktrans.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS TRANSACTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+           COPY invrec.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANSACTION-PRODUCT-ID PIC 9(5).
+           05 TRANSACTION-WAREHOUSE-CODE PIC x(5).
+           05 TRANSACTION-DELTA PIC S9(4).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG PIC x(1).
+       01 INVENTORY-STATUS PIC x(2).
+       01 TRANSACTION-STATUS PIC x(2).
+       01 APPLIED-COUNT PIC 9(5) VALUE 0.
+       01 NOT-FOUND-COUNT PIC 9(5) VALUE 0.
+       01 REJECTED-COUNT PIC 9(5) VALUE 0.
+       01 OVERFLOW-COUNT PIC 9(5) VALUE 0.
+       01 COMPUTED-QUANTITY PIC S9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM PROCESS-TRANSACTIONS.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+       PROCESS-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN I-O INVENTORY-FILE.
+
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   PERFORM APPLY-TRANSACTION
+               END-IF
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE INVENTORY-FILE.
+
+       APPLY-TRANSACTION.
+           MOVE TRANSACTION-PRODUCT-ID TO PRODUCT-ID.
+           MOVE TRANSACTION-WAREHOUSE-CODE TO WAREHOUSE-CODE.
+
+           READ INVENTORY-FILE
+               INVALID KEY
+                   ADD 1 TO NOT-FOUND-COUNT
+               NOT INVALID KEY
+                   COMPUTE COMPUTED-QUANTITY =
+                       PRODUCT-QUANTITY + TRANSACTION-DELTA
+                   IF COMPUTED-QUANTITY < 0
+                       ADD 1 TO REJECTED-COUNT
+                   ELSE
+                       IF COMPUTED-QUANTITY > 9999
+                           ADD 1 TO OVERFLOW-COUNT
+                       ELSE
+                           MOVE COMPUTED-QUANTITY TO PRODUCT-QUANTITY
+                           REWRITE PRODUCT_RECORD
+                           ADD 1 TO APPLIED-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       PRINT-SUMMARY.
+           DISPLAY "============================================".
+           DISPLAY "         --- BATCH STOCK UPDATE SUMMARY --- ".
+           DISPLAY "============================================".
+           DISPLAY "Transactions applied    : " APPLIED-COUNT.
+           DISPLAY "Product IDs not found   : " NOT-FOUND-COUNT.
+           DISPLAY "Rejected (would go below zero) : "
+               REJECTED-COUNT.
+           DISPLAY "Rejected (would exceed maximum stock) : "
+               OVERFLOW-COUNT.
